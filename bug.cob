@@ -1,14 +1,492 @@
-01  WS-AREA-1 PIC X(100). 
-01  WS-AREA-2 PIC X(100). 
-
-PROCEDURE DIVISION.
-    MOVE 'Hello, world!' TO WS-AREA-1.
-    MOVE WS-AREA-1 TO WS-AREA-2.
-    DISPLAY WS-AREA-2.
-    GOBACK.
-
-* This program contains a potential bug.  If WS-AREA-1 is later modified,
-* the changes may not be reflected in WS-AREA-2.  This is because COBOL's
-* MOVE statement creates a copy, rather than a reference, to the data.
-* To fix this, you should use a different method to transfer data, such as
-* using pointers or creating a reference instead of a copy.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STGXFER.
+      *>****************************************************************
+      *> STGXFER - reads a fixed-width staging extract and bulk
+      *> transfers it, one batch of WS-BATCH-MAX-ENTRIES records at a
+      *> time, from the WS-AREA-1-TABLE to the WS-AREA-2-TABLE using an
+      *> indexed loop.  The PARM card (XFER-MODE) selects whether each
+      *> entry's transfer uses copy semantics (a plain MOVE) or genuine
+      *> reference semantics (WS-AREA-2-EFFECTIVE is SET ADDRESS OF'd
+      *> onto the WS-AREA-1-REC entry itself, so no data is copied), so
+      *> operations can pick the behavior per job in the JCL instead of
+      *> maintaining two near-identical programs.
+      *>****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>    ORGANIZATION IS SEQUENTIAL (not LINE SEQUENTIAL) to match
+      *>    RECORDING MODE IS F below: these are fixed-length
+      *>    record-sequential files with no newline delimiters, so an
+      *>    embedded X'0A' byte in a real feed can never be misread as
+      *>    a record boundary.
+           SELECT STAGE-IN-FILE ASSIGN TO STAGEIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STAGE-IN-STATUS.
+
+           SELECT RECON-RPT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-RPT-STATUS.
+
+      *>    RELATIVE (not SEQUENTIAL) so the single checkpoint record
+      *>    can be REWRITTEN in place by relative key 1 every time
+      *>    3000-WRITE-CHECKPOINT runs, instead of an OPEN/WRITE/CLOSE
+      *>    per record - see 3000-WRITE-CHECKPOINT.
+           SELECT RESTART-FILE ASSIGN TO RESTARTF
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-RESTART-REL-KEY
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OUTBOUND-FILE ASSIGN TO OUTFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTBOUND-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STAGE-IN-FILE
+           RECORDING MODE IS F.
+       01  STAGE-IN-RECORD                 PIC X(100).
+
+       FD  RECON-RPT-FILE
+           RECORDING MODE IS F.
+           COPY STGRECON.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05  RST-LAST-RECORD-NUMBER      PIC 9(09).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY STGAUDIT.
+
+       FD  OUTBOUND-FILE
+           RECORDING MODE IS F.
+           COPY STGOUTFEED.
+
+       WORKING-STORAGE SECTION.
+           COPY STGTABLE.
+
+       01  WS-BATCH-ENTRY-COUNT            PIC 9(04) VALUE ZERO.
+       01  WS-BATCH-START-RECORD-NUMBER    PIC 9(09) VALUE ZERO.
+       01  WS-CURRENT-RECORD-NUMBER        PIC 9(09) VALUE ZERO.
+
+       01  WS-STAGE-IN-STATUS              PIC X(02).
+           88  WS-STAGE-IN-OK              VALUE '00'.
+
+       01  WS-RECON-RPT-STATUS             PIC X(02).
+           88  WS-RECON-RPT-OK             VALUE '00'.
+
+       01  WS-RESTART-STATUS               PIC X(02).
+           88  WS-RESTART-OK                VALUE '00'.
+
+       01  WS-RESTART-REL-KEY              PIC 9(04) VALUE 1.
+
+       01  WS-AUDIT-STATUS                 PIC X(02).
+           88  WS-AUDIT-OK                  VALUE '00'.
+
+       01  WS-OUTBOUND-STATUS              PIC X(02).
+           88  WS-OUTBOUND-OK               VALUE '00'.
+
+       01  WS-CURRENT-TIMESTAMP            PIC X(26).
+
+       01  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+
+       01  WS-RESTART-START-POINT          PIC 9(09) VALUE ZERO.
+
+       01  WS-RECORD-NUMBER                PIC 9(09) VALUE ZERO.
+       01  WS-RECON-IDX                    PIC 9(03).
+       01  WS-RECON-MISMATCH-COUNT         PIC 9(09) VALUE ZERO.
+
+       01  WS-XFER-MODE                    PIC X(04) VALUE 'COPY'.
+           88  WS-XFER-MODE-IS-COPY        VALUE 'COPY'.
+           88  WS-XFER-MODE-IS-REF         VALUE 'REF '.
+
+       01  WS-RESTART-FLAG                 PIC X(08) VALUE SPACES.
+           88  WS-RESTART-REQUESTED        VALUE 'RESTART'.
+
+       01  WS-AREA-2-EFFECTIVE             PIC X(100) BASED.
+
+       01  WS-AREA-1-LENGTH                PIC 9(04).
+       01  WS-AREA-2-LENGTH                PIC 9(04).
+       01  WS-TRUNCATION-CHARS             PIC 9(04) VALUE ZERO.
+       01  WS-ABEND-CODE                   PIC 9(04) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-PARM.
+           05  LK-PARM-LEN                 PIC S9(04) COMP.
+           05  LK-PARM-TEXT                PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM.
+       0000-MAIN.
+           PERFORM 0100-GET-XFER-MODE
+           PERFORM 0200-VALIDATE-AREA-WIDTHS
+           PERFORM 0300-INIT-RESTART
+           OPEN INPUT STAGE-IN-FILE
+           IF NOT WS-STAGE-IN-OK
+               DISPLAY 'ABEND: UNABLE TO OPEN STAGEIN - FILE STATUS '
+                   WS-STAGE-IN-STATUS
+               MOVE 16 TO WS-ABEND-CODE
+               MOVE WS-ABEND-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 0450-OPEN-WORK-FILES
+           PERFORM 0400-SKIP-TO-RESTART-POINT
+           PERFORM UNTIL WS-EOF
+               PERFORM 1500-FILL-BATCH
+               IF WS-BATCH-ENTRY-COUNT > 0
+                   PERFORM 1600-TRANSFER-BATCH
+               END-IF
+           END-PERFORM
+           CLOSE STAGE-IN-FILE
+           CLOSE RECON-RPT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE OUTBOUND-FILE
+           CLOSE RESTART-FILE
+           PERFORM 3500-CLEAR-RESTART-FILE
+           GOBACK.
+
+       0100-GET-XFER-MODE.
+      *>    Reads the XFER-MODE PARM card ('COPY' or 'REF') and an
+      *>    optional second token, RESTART, that explicitly asks this
+      *>    run to resume from the checkpoint left in RESTARTF instead
+      *>    of starting a fresh run.  Defaults to COPY / no restart
+      *>    when the job supplies no PARM, or only the first token, at
+      *>    all - an ordinary rerun must ask for RESTART by name, so
+      *>    it is never silently treated as a resume of a prior run.
+           MOVE SPACES TO WS-RESTART-FLAG
+           IF LK-PARM-LEN > 0
+               UNSTRING LK-PARM-TEXT(1:LK-PARM-LEN) DELIMITED BY SPACE
+                   INTO WS-XFER-MODE WS-RESTART-FLAG
+           END-IF
+           IF WS-XFER-MODE = SPACES
+               MOVE 'COPY' TO WS-XFER-MODE
+           END-IF.
+
+       0200-VALIDATE-AREA-WIDTHS.
+      *>    WS-AREA-1 and WS-AREA-2 are both PIC X(100) today, so this
+      *>    can never fire, but the moment either area's width changes
+      *>    a MOVE would silently truncate trailing characters.  Warn
+      *>    when that would happen, and abort the run if the loss
+      *>    would be severe enough that downstream data is unusable.
+           MOVE LENGTH OF WS-AREA-1-REC TO WS-AREA-1-LENGTH
+           MOVE LENGTH OF WS-AREA-2-REC TO WS-AREA-2-LENGTH
+           IF WS-AREA-1-LENGTH > WS-AREA-2-LENGTH
+               COMPUTE WS-TRUNCATION-CHARS =
+                   WS-AREA-1-LENGTH - WS-AREA-2-LENGTH
+               DISPLAY 'WARNING: WS-AREA-1 (' WS-AREA-1-LENGTH
+                   ' BYTES) IS WIDER THAN WS-AREA-2 (' WS-AREA-2-LENGTH
+                   ' BYTES) - TRANSFER WILL TRUNCATE '
+                   WS-TRUNCATION-CHARS ' TRAILING BYTE(S)'
+               IF WS-TRUNCATION-CHARS > WS-AREA-2-LENGTH
+                   DISPLAY 'ABEND: TRUNCATION EXCEEDS TARGET WIDTH - '
+                       'ABORTING RUN'
+                   MOVE 16 TO WS-ABEND-CODE
+                   MOVE WS-ABEND-CODE TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       0300-INIT-RESTART.
+      *>    A PARM of RESTART is what tells this run to resume from
+      *>    the checkpoint left behind by a prior, abended run;
+      *>    without it, WS-RESTART-START-POINT stays zero and
+      *>    RESTARTF (however stale) is never consulted, so an
+      *>    ordinary rerun always starts from record one.
+      *>
+      *>    A RESTART request that can't even OPEN RESTARTF (missing,
+      *>    wrong DD/env var, permissions, corrupt) must abend rather
+      *>    than silently fall through with WS-RESTART-START-POINT
+      *>    left at zero - that zero would look identical to a
+      *>    legitimate fresh run to 0450-OPEN-WORK-FILES, which would
+      *>    then OPEN OUTPUT (truncate) RECON-RPT-FILE/AUDIT-FILE/
+      *>    OUTBOUND-FILE instead of EXTEND, destroying whatever
+      *>    history the operator was trying to resume past.  A
+      *>    RESTARTF that opens fine but has no checkpoint record
+      *>    (READ fails) is different: 3500-CLEAR-RESTART-FILE leaves
+      *>    exactly that behind - an empty but present file - after
+      *>    every run that completes cleanly, and RESTART against a
+      *>    completed job is expected to just start over from record
+      *>    one, not abend.
+           IF WS-RESTART-REQUESTED
+               OPEN INPUT RESTART-FILE
+               IF NOT WS-RESTART-OK
+                   DISPLAY 'ABEND: RESTART REQUESTED BUT UNABLE TO OPEN '
+                       'RESTARTF - FILE STATUS ' WS-RESTART-STATUS
+                   MOVE 16 TO WS-ABEND-CODE
+                   MOVE WS-ABEND-CODE TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE 1 TO WS-RESTART-REL-KEY
+               READ RESTART-FILE
+               IF WS-RESTART-OK
+                   MOVE RST-LAST-RECORD-NUMBER TO WS-RESTART-START-POINT
+               ELSE
+                   DISPLAY 'RESTART REQUESTED BUT RESTARTF HAS NO '
+                       'CHECKPOINT (FILE STATUS ' WS-RESTART-STATUS
+                       ') - STARTING FROM RECORD ONE'
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
+
+       0450-OPEN-WORK-FILES.
+      *>    RECON-RPT-FILE, AUDIT-FILE, and OUTBOUND-FILE must be
+      *>    opened EXTEND rather than OUTPUT when this run is
+      *>    resuming past a checkpoint (WS-RESTART-START-POINT > 0),
+      *>    or the restart would truncate away every audit,
+      *>    reconciliation, and outbound record already written for
+      *>    the records processed before the abend.
+           IF WS-RESTART-START-POINT > 0
+               OPEN EXTEND RECON-RPT-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND OUTBOUND-FILE
+           ELSE
+               OPEN OUTPUT RECON-RPT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT OUTBOUND-FILE
+           END-IF
+           IF NOT WS-RECON-RPT-OK
+               DISPLAY 'ABEND: UNABLE TO OPEN RECONRPT - FILE STATUS '
+                   WS-RECON-RPT-STATUS
+               MOVE 16 TO WS-ABEND-CODE
+               MOVE WS-ABEND-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NOT WS-AUDIT-OK
+               DISPLAY 'ABEND: UNABLE TO OPEN AUDITLOG - FILE STATUS '
+                   WS-AUDIT-STATUS
+               MOVE 16 TO WS-ABEND-CODE
+               MOVE WS-ABEND-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NOT WS-OUTBOUND-OK
+               DISPLAY 'ABEND: UNABLE TO OPEN OUTFEED - FILE STATUS '
+                   WS-OUTBOUND-STATUS
+               MOVE 16 TO WS-ABEND-CODE
+               MOVE WS-ABEND-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 0460-OPEN-RESTART-FILE.
+
+       0460-OPEN-RESTART-FILE.
+      *>    RESTART-FILE is kept OPEN I-O for the rest of the run so
+      *>    3000-WRITE-CHECKPOINT can REWRITE the one checkpoint
+      *>    record in place instead of paying an OPEN/CLOSE per record.
+      *>    A relative file has to already contain a record before it
+      *>    can be REWRITTEN, so a genuinely fresh run (no restart in
+      *>    progress - RESTARTF was already read and closed by
+      *>    0300-INIT-RESTART if this is a restart) is seeded with an
+      *>    initial zero record via OPEN OUTPUT/WRITE/CLOSE, then
+      *>    reopened I-O; a restart just reopens I-O directly, since
+      *>    the record 0300-INIT-RESTART already read is still there.
+           IF WS-RESTART-START-POINT > 0
+               OPEN I-O RESTART-FILE
+           ELSE
+               OPEN OUTPUT RESTART-FILE
+               IF WS-RESTART-OK
+                   MOVE 1 TO WS-RESTART-REL-KEY
+                   MOVE ZERO TO RST-LAST-RECORD-NUMBER
+                   WRITE RESTART-RECORD
+               END-IF
+               IF WS-RESTART-OK
+                   CLOSE RESTART-FILE
+                   OPEN I-O RESTART-FILE
+               END-IF
+           END-IF
+           IF NOT WS-RESTART-OK
+               DISPLAY 'ABEND: UNABLE TO OPEN/SEED RESTARTF - FILE '
+                   'STATUS ' WS-RESTART-STATUS
+               MOVE 16 TO WS-ABEND-CODE
+               MOVE WS-ABEND-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       0400-SKIP-TO-RESTART-POINT.
+           IF WS-RESTART-START-POINT > 0
+               DISPLAY 'RESTARTING AFTER RECORD ' WS-RESTART-START-POINT
+               PERFORM UNTIL WS-RECORD-NUMBER >= WS-RESTART-START-POINT
+                       OR WS-EOF
+                   READ STAGE-IN-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RECORD-NUMBER
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       1500-FILL-BATCH.
+      *>    Reads up to WS-BATCH-MAX-ENTRIES records into
+      *>    WS-AREA-1-TABLE in one pass, instead of transferring a
+      *>    single record per invocation.
+           MOVE WS-RECORD-NUMBER TO WS-BATCH-START-RECORD-NUMBER
+           MOVE ZERO TO WS-BATCH-ENTRY-COUNT
+           PERFORM UNTIL WS-BATCH-ENTRY-COUNT >= WS-BATCH-MAX-ENTRIES
+                   OR WS-EOF
+               READ STAGE-IN-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-NUMBER
+                       ADD 1 TO WS-BATCH-ENTRY-COUNT
+                       SET WS-AREA-1-IDX TO WS-BATCH-ENTRY-COUNT
+                       MOVE STAGE-IN-RECORD TO WS-AREA-1-REC(WS-AREA-1-IDX)
+               END-READ
+           END-PERFORM.
+
+       1600-TRANSFER-BATCH.
+      *>    Bulk-transfers the whole batch in one indexed pass instead
+      *>    of driving the transfer once per record.
+           PERFORM VARYING WS-AREA-1-IDX FROM 1 BY 1
+                   UNTIL WS-AREA-1-IDX > WS-BATCH-ENTRY-COUNT
+               SET WS-AREA-2-IDX TO WS-AREA-1-IDX
+               PERFORM 1000-TRANSFER-RECORD
+           END-PERFORM.
+
+       1000-TRANSFER-RECORD.
+           COMPUTE WS-CURRENT-RECORD-NUMBER =
+               WS-BATCH-START-RECORD-NUMBER + WS-AREA-1-IDX
+           IF WS-XFER-MODE-IS-REF
+               PERFORM 1100-TRANSFER-BY-REFERENCE
+           ELSE
+               PERFORM 1200-TRANSFER-BY-COPY
+           END-IF
+           DISPLAY WS-AREA-2-EFFECTIVE
+           PERFORM 2000-RECONCILE-AREAS
+           PERFORM 5000-WRITE-OUTBOUND-RECORD
+           PERFORM 4000-WRITE-AUDIT-RECORD
+           PERFORM 3000-WRITE-CHECKPOINT.
+
+       1100-TRANSFER-BY-REFERENCE.
+      *>    Genuine reference semantics: WS-AREA-2-EFFECTIVE is pointed
+      *>    directly at this entry's WS-AREA-1-REC storage via SET
+      *>    ADDRESS OF, so no data is copied at all - every downstream
+      *>    consumer (DISPLAY, 2000-RECONCILE-AREAS, the audit trail,
+      *>    the outbound feed) reads the same bytes as WS-AREA-1-REC
+      *>    for this entry, live, for as long as WS-AREA-2-EFFECTIVE
+      *>    keeps pointing here.  This replaces the old
+      *>    WS-AREA-REF-1-REC/WS-AREA-REF-2-REC MOVE, which only
+      *>    aliased each REDEFINES to its own 01-level item
+      *>    (WS-AREA-1-TABLE and WS-AREA-2-TABLE respectively - see
+      *>    STGTABLE.cpy) and so never actually aliased WS-AREA-1 to
+      *>    WS-AREA-2; that MOVE was byte-for-byte identical to
+      *>    1200-TRANSFER-BY-COPY, with the XFER-MODE PARM only
+      *>    changing the AUD-XFER-MODE label in the audit trail.
+      *>    bugSolution.cob's REDEFINES pair still has that same
+      *>    shape and is kept only as a historical example of the
+      *>    approach that didn't work - see its header comment.
+           SET ADDRESS OF WS-AREA-2-EFFECTIVE
+               TO ADDRESS OF WS-AREA-1-REC(WS-AREA-1-IDX).
+
+       1200-TRANSFER-BY-COPY.
+      *>    Copy semantics: a plain MOVE into this entry's
+      *>    WS-AREA-2-REC, then WS-AREA-2-EFFECTIVE is pointed at that
+      *>    copy (not at WS-AREA-1-REC) so downstream paragraphs can
+      *>    read WS-AREA-2-EFFECTIVE the same way regardless of mode.
+      *>    If WS-AREA-1-REC is later modified, the change is not
+      *>    reflected here, because MOVE created an independent copy
+      *>    of the data rather than a reference to it.
+           MOVE WS-AREA-1-REC(WS-AREA-1-IDX)
+               TO WS-AREA-2-REC(WS-AREA-2-IDX)
+           SET ADDRESS OF WS-AREA-2-EFFECTIVE
+               TO ADDRESS OF WS-AREA-2-REC(WS-AREA-2-IDX).
+
+       2000-RECONCILE-AREAS.
+      *>    Re-compares this entry's WS-AREA-1-REC and
+      *>    WS-AREA-2-EFFECTIVE byte-for-byte after the transfer above
+      *>    and writes a mismatch report line for every offset where
+      *>    the two disagree.  In REF mode WS-AREA-2-EFFECTIVE is now
+      *>    literally the same storage as WS-AREA-1-REC (see
+      *>    1100-TRANSFER-BY-REFERENCE), so this loop can never find a
+      *>    mismatch there by construction - true aliasing cannot
+      *>    diverge from itself.  In COPY mode it remains the standing
+      *>    safety net it always was: nothing in this batch design
+      *>    mutates WS-AREA-1-REC between the transfer and this
+      *>    compare, so it stays inert unless a future change
+      *>    introduces such a mutation, the same status
+      *>    0200-VALIDATE-AREA-WIDTHS's truncation check was disclosed
+      *>    as having in IMPLEMENTATION_STATUS.md.
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > LENGTH OF WS-AREA-1-REC(WS-AREA-1-IDX)
+               IF WS-AREA-1-REC(WS-AREA-1-IDX)(WS-RECON-IDX:1) NOT =
+                       WS-AREA-2-EFFECTIVE(WS-RECON-IDX:1)
+                   ADD 1 TO WS-RECON-MISMATCH-COUNT
+                   MOVE SPACES TO RECON-RPT-RECORD
+                   MOVE WS-CURRENT-RECORD-NUMBER TO RR-RECORD-NUMBER
+                   MOVE WS-RECON-IDX TO RR-OFFSET
+                   MOVE WS-AREA-1-REC(WS-AREA-1-IDX)(WS-RECON-IDX:1)
+                       TO RR-EXPECTED
+                   MOVE WS-AREA-2-EFFECTIVE(WS-RECON-IDX:1)
+                       TO RR-ACTUAL
+                   WRITE RECON-RPT-RECORD
+               END-IF
+           END-PERFORM.
+
+       3000-WRITE-CHECKPOINT.
+      *>    Written after every record (rather than once per batch) so
+      *>    the checkpoint never lags behind the RECON-RPT-FILE/
+      *>    AUDIT-FILE/OUTBOUND-FILE writes 1000-TRANSFER-RECORD just
+      *>    made for this same record.  A batch-granularity checkpoint
+      *>    left a window where those three files could hold records
+      *>    already written but not yet checkpointed; an abend inside
+      *>    that window, followed by a RESTART, resumed from the stale
+      *>    checkpoint and re-wrote (duplicated) those records, because
+      *>    0450-OPEN-WORK-FILES opens them EXTEND on restart.
+      *>    Checkpointing at the same granularity as those writes
+      *>    closes that window; WS-BATCH-MAX-ENTRIES still governs how
+      *>    many records are read into WS-AREA-1-TABLE per
+      *>    1500-FILL-BATCH pass, it just no longer governs how often
+      *>    the checkpoint is persisted.  RESTART-FILE is opened I-O
+      *>    once by 0460-OPEN-RESTART-FILE and REWRITTEN in place here
+      *>    (relative key 1, the file's only record) rather than
+      *>    opened and closed on every call, which would otherwise add
+      *>    an OPEN/WRITE/CLOSE per record on top of every other file
+      *>    write - exactly the per-record overhead req 009's batching
+      *>    was meant to eliminate.  A failed REWRITE is checked and
+      *>    aborted on, the same as every other file write in this
+      *>    program, instead of silently believed to have succeeded.
+           MOVE 1 TO WS-RESTART-REL-KEY
+           MOVE WS-CURRENT-RECORD-NUMBER TO RST-LAST-RECORD-NUMBER
+           REWRITE RESTART-RECORD
+           IF NOT WS-RESTART-OK
+               DISPLAY 'ABEND: UNABLE TO WRITE CHECKPOINT TO RESTARTF '
+                   '- FILE STATUS ' WS-RESTART-STATUS
+               MOVE 16 TO WS-ABEND-CODE
+               MOVE WS-ABEND-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       3500-CLEAR-RESTART-FILE.
+      *>    A run that reaches this point processed every input record
+      *>    to end-of-file, so the checkpoint 3000-WRITE-CHECKPOINT
+      *>    left behind is now stale.  Truncate RESTARTF to empty so a
+      *>    future RESTART request cannot resume into a run that
+      *>    already finished successfully.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
+       4000-WRITE-AUDIT-RECORD.
+      *>    Records what this entry's WS-AREA-1-REC and WS-AREA-2-REC
+      *>    held at the moment of transfer, so an incident review does
+      *>    not depend on a job log that may have already rolled off.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WS-XFER-MODE TO AUD-XFER-MODE
+           MOVE WS-AREA-1-REC(WS-AREA-1-IDX) TO AUD-SOURCE-VALUE
+           MOVE WS-AREA-2-EFFECTIVE TO AUD-TARGET-VALUE
+           WRITE AUDIT-RECORD.
+
+       5000-WRITE-OUTBOUND-RECORD.
+      *>    Feeds this entry's reconciled WS-AREA-2-EFFECTIVE value to
+      *>    the next job in the chain instead of leaving it to only
+      *>    ever appear in a job-log DISPLAY.
+           MOVE WS-CURRENT-RECORD-NUMBER TO OUT-RECORD-NUMBER
+           MOVE WS-AREA-2-EFFECTIVE TO OUT-AREA-2-VALUE
+           WRITE OUTBOUND-RECORD.
