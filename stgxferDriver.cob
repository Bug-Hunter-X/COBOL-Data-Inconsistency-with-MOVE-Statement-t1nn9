@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STGXFER-JOB.
+      *>****************************************************************
+      *> STGXFER-JOB - the batch entry point for STGXFER (bug.cob).
+      *>
+      *> STGXFER itself takes PROCEDURE DIVISION USING LK-PARM, which
+      *> is the callable-batch-program shape req 000 asked for, but it
+      *> also means this toolchain's cobc cannot build bug.cob directly
+      *> as a standalone -x executable ("executable program requested
+      *> but PROCEDURE/ENTRY has USING clause").  On a mainframe, JCL
+      *> supplies the PARM= card and the linkage editor resolves the
+      *> CALL; here, this small job step stands in for both: it reads
+      *> the PARM text from the command line (in place of a PARM= card)
+      *> and CALLs STGXFER with it.
+      *>
+      *> Build and run from the repository root:
+      *>     cobc -x -std=ibm -free -I copybooks \
+      *>         -o stgxferJob stgxferDriver.cob bug.cob
+      *>     STAGEIN=... RECONRPT=... RESTARTF=... AUDITLOG=... \
+      *>         OUTFEED=... ./stgxferJob 'COPY'
+      *>         (or 'REF', or 'COPY RESTART' / 'REF RESTART' to resume
+      *>         from the last checkpoint in RESTARTF)
+      *>****************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-PARM.
+           05  WS-PARM-LEN                 PIC S9(04) COMP VALUE 0.
+           05  WS-PARM-TEXT                PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-PARM-TEXT FROM ARGUMENT-VALUE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PARM-TEXT))
+               TO WS-PARM-LEN
+           CALL 'STGXFER' USING WS-PARM
+           GOBACK.
