@@ -0,0 +1,20 @@
+      *>****************************************************************
+      *> STGAUDIT - shared audit-trail record layout.
+      *>
+      *> Declares AUDIT-RECORD for AUDITLOG, one line per transfer
+      *> recording what a program's WS-AREA-1 and WS-AREA-2 held at
+      *> the moment of transfer, so an incident review does not depend
+      *> on a job log that may have already rolled off.  COPY this
+      *> member into the FILE SECTION under FD AUDIT-FILE instead of
+      *> hand-retyping the PIC clauses, the same reasoning req 002
+      *> applied to the staging areas and STGOUTFEED.cpy/STGRECON.cpy
+      *> applied to OUTBOUND-RECORD/RECON-RPT-RECORD.
+      *>****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP                   PIC X(26).
+           05  FILLER                          PIC X(01) VALUE SPACE.
+           05  AUD-XFER-MODE                   PIC X(04).
+           05  FILLER                          PIC X(01) VALUE SPACE.
+           05  AUD-SOURCE-VALUE                PIC X(100).
+           05  FILLER                          PIC X(01) VALUE SPACE.
+           05  AUD-TARGET-VALUE                PIC X(100).
