@@ -0,0 +1,14 @@
+      *>****************************************************************
+      *> STGOUTFEED - shared downstream feed-out record layout.
+      *>
+      *> Declares OUTBOUND-RECORD for OUTFEED, the record every
+      *> transfer program in this shop writes one of per transfer.
+      *> COPY this member into the FILE SECTION under FD OUTBOUND-FILE
+      *> instead of hand-retyping the PIC clauses (req 002 established
+      *> this pattern for the staging areas; req 008 hand-duplicated
+      *> this record in bug.cob and bugSolution.cob instead of
+      *> following it).
+      *>****************************************************************
+       01  OUTBOUND-RECORD.
+           05  OUT-RECORD-NUMBER               PIC 9(09).
+           05  OUT-AREA-2-VALUE                PIC X(100).
