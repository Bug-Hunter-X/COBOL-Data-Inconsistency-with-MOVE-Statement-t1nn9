@@ -0,0 +1,33 @@
+      *>****************************************************************
+      *> STGAREA - shared staging-area layout.
+      *>
+      *> Declares the WS-AREA-1 / WS-AREA-2 staging areas used by every
+      *> transfer program in this shop, plus the WS-AREA-REF-1 /
+      *> WS-AREA-REF-2 REDEFINES pair used by the reference-semantics
+      *> transfer style.  COPY this member into WORKING-STORAGE SECTION
+      *> instead of hand-retyping the PIC clauses.
+      *>
+      *> A staging area can carry one of several record types.  Byte 1
+      *> is a type code (see the 88-levels below); WS-AREA-n-TYPED gives
+      *> each known type its own named fields over the remaining 99
+      *> bytes, instead of every consumer having to know the byte
+      *> layout by convention.  The field layout itself lives in
+      *> STGTYPE.cpy (COPY ... REPLACING below) so it stays in sync
+      *> with the OCCURS-table version of the same fields in
+      *> STGTABLE.cpy.
+      *>****************************************************************
+       01  WS-AREA-1                       PIC X(100).
+       01  WS-AREA-REF-1 REDEFINES WS-AREA-1
+                                        PIC X(100).
+       01  WS-AREA-1-TYPED REDEFINES WS-AREA-1.
+           COPY STGTYPE REPLACING ==:N:== BY ==1==
+                                   ==:LVL-A:== BY ==05==
+                                   ==:LVL-B:== BY ==10==.
+
+       01  WS-AREA-2                       PIC X(100).
+       01  WS-AREA-REF-2 REDEFINES WS-AREA-2
+                                        PIC X(100).
+       01  WS-AREA-2-TYPED REDEFINES WS-AREA-2.
+           COPY STGTYPE REPLACING ==:N:== BY ==2==
+                                   ==:LVL-A:== BY ==05==
+                                   ==:LVL-B:== BY ==10==.
