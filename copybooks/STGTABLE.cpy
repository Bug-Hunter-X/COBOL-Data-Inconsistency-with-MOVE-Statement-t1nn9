@@ -0,0 +1,37 @@
+      *>****************************************************************
+      *> STGTABLE - table-driven staging area for bulk transfer.
+      *>
+      *> Mirrors the WS-AREA-1 / WS-AREA-2 record layout from STGAREA
+      *> as parallel OCCURS tables, indexed by WS-AREA-1-IDX /
+      *> WS-AREA-2-IDX, so one pass of an indexed PERFORM can
+      *> bulk-transfer many staging records instead of driving one
+      *> MOVE per invocation.  WS-BATCH-ENTRY-COUNT (declared by the
+      *> COPY'ing program) holds how many of the WS-BATCH-MAX-ENTRIES
+      *> slots are actually in use for the current batch.  The
+      *> type-code/header/detail fields come from STGTYPE.cpy (COPY
+      *> ... REPLACING below) so they stay in sync with the scalar
+      *> version of the same fields in STGAREA.cpy.
+      *>****************************************************************
+       78  WS-BATCH-MAX-ENTRIES            VALUE 1000.
+
+       01  WS-AREA-1-TABLE.
+           05  WS-AREA-1-ENTRY OCCURS WS-BATCH-MAX-ENTRIES TIMES
+                       INDEXED BY WS-AREA-1-IDX.
+               10  WS-AREA-1-REC            PIC X(100).
+               10  WS-AREA-REF-1-REC REDEFINES WS-AREA-1-REC
+                                            PIC X(100).
+               10  WS-AREA-1-TYPED REDEFINES WS-AREA-1-REC.
+                   COPY STGTYPE REPLACING ==:N:== BY ==1==
+                                           ==:LVL-A:== BY ==15==
+                                           ==:LVL-B:== BY ==20==.
+
+       01  WS-AREA-2-TABLE.
+           05  WS-AREA-2-ENTRY OCCURS WS-BATCH-MAX-ENTRIES TIMES
+                       INDEXED BY WS-AREA-2-IDX.
+               10  WS-AREA-2-REC            PIC X(100).
+               10  WS-AREA-REF-2-REC REDEFINES WS-AREA-2-REC
+                                            PIC X(100).
+               10  WS-AREA-2-TYPED REDEFINES WS-AREA-2-REC.
+                   COPY STGTYPE REPLACING ==:N:== BY ==2==
+                                           ==:LVL-A:== BY ==15==
+                                           ==:LVL-B:== BY ==20==.
