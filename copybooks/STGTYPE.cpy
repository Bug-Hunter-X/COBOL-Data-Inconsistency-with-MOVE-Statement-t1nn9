@@ -0,0 +1,28 @@
+      *>****************************************************************
+      *> STGTYPE - shared type-code/header/detail field layout for one
+      *> staging area.  COPY this into STGAREA.cpy (scalar areas) and
+      *> STGTABLE.cpy (OCCURS-table entries) with REPLACING to supply
+      *> the area number and the level numbers each nesting depth
+      *> needs, so the field names, PICs, and 88-level VALUEs for a
+      *> header/detail record can never drift out of sync between the
+      *> two copybooks - there is exactly one place that defines them.
+      *>
+      *> Callers must supply three REPLACING targets:
+      *>   :N:      - the area number (1 or 2)
+      *>   :LVL-A:  - level number for the type-code/body/header/detail
+      *>              group items (05 in STGAREA, 15 in STGTABLE)
+      *>   :LVL-B:  - level number for the header/detail field items
+      *>              (10 in STGAREA, 20 in STGTABLE)
+      *>****************************************************************
+       :LVL-A:  WS-AREA-:N:-TYPE-CODE         PIC X(01).
+           88  WS-AREA-:N:-IS-HEADER     VALUE 'H'.
+           88  WS-AREA-:N:-IS-DETAIL     VALUE 'D'.
+       :LVL-A:  WS-AREA-:N:-BODY              PIC X(99).
+       :LVL-A:  WS-AREA-:N:-HEADER REDEFINES WS-AREA-:N:-BODY.
+           :LVL-B:  WS-AREA-:N:-HDR-BATCH-ID  PIC X(10).
+           :LVL-B:  WS-AREA-:N:-HDR-RUN-DATE  PIC X(08).
+           :LVL-B:  WS-AREA-:N:-HDR-FILLER    PIC X(81).
+       :LVL-A:  WS-AREA-:N:-DETAIL REDEFINES WS-AREA-:N:-BODY.
+           :LVL-B:  WS-AREA-:N:-DTL-KEY       PIC X(15).
+           :LVL-B:  WS-AREA-:N:-DTL-AMOUNT    PIC X(12).
+           :LVL-B:  WS-AREA-:N:-DTL-FILLER    PIC X(72).
