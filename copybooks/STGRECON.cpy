@@ -0,0 +1,18 @@
+      *>****************************************************************
+      *> STGRECON - shared reconciliation-report record layout.
+      *>
+      *> Declares RECON-RPT-RECORD for RECONRPT, one line per
+      *> byte-offset mismatch between a program's WS-AREA-1 and
+      *> WS-AREA-2 values.  COPY this member into the FILE SECTION
+      *> under FD RECON-RPT-FILE instead of hand-retyping the PIC
+      *> clauses, the same reasoning req 002 applied to the staging
+      *> areas and STGOUTFEED.cpy applies to OUTBOUND-RECORD.
+      *>****************************************************************
+       01  RECON-RPT-RECORD.
+           05  RR-RECORD-NUMBER                PIC 9(09).
+           05  FILLER                          PIC X(01) VALUE SPACE.
+           05  RR-OFFSET                       PIC 9(03).
+           05  FILLER                          PIC X(01) VALUE SPACE.
+           05  RR-EXPECTED                     PIC X(01).
+           05  FILLER                          PIC X(01) VALUE SPACE.
+           05  RR-ACTUAL                       PIC X(01).
