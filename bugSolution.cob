@@ -1,17 +1,211 @@
-01  WS-AREA-1 PIC X(100). 
-01  WS-AREA-2 PIC X(100). 
-
-PROCEDURE DIVISION.
-    MOVE 'Hello, world!' TO WS-AREA-1.
-    
-    * To solve this bug, use a different method to transfer data.
-    * This example uses a REDEFINES clause to create a reference.   
-    01  WS-AREA-REF-1 REDEFINES WS-AREA-1.
-    01  WS-AREA-REF-2 REDEFINES WS-AREA-2.
-    MOVE WS-AREA-REF-1 TO WS-AREA-REF-2.
-    DISPLAY WS-AREA-2.
-    
-    MOVE 'Modified' TO WS-AREA-1.
-    DISPLAY WS-AREA-2.
-
-    GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STGXFER-REF.
+      *>****************************************************************
+      *> STGXFER-REF - historical reference-semantics counterpart to
+      *> STGXFER (bug.cob).  Uses a REDEFINES clause on the mistaken
+      *> assumption that it would make WS-AREA-2 a view over the same
+      *> storage as WS-AREA-1: WS-AREA-REF-1 and WS-AREA-REF-2 in fact
+      *> redefine two separate 01-level items (WS-AREA-1 and
+      *> WS-AREA-2 - see STGAREA.cpy), so the MOVE below is a real
+      *> copy, not an alias, and changes to WS-AREA-1 after the MOVE
+      *> are NOT visible through WS-AREA-2.  bug.cob's REF mode
+      *> (1100-TRANSFER-BY-REFERENCE) has since been corrected to
+      *> achieve genuine reference semantics via SET ADDRESS OF; this
+      *> program is kept only as a record of the earlier, flawed
+      *> approach and is no longer the place to look for a working
+      *> reference-semantics example.
+      *>****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>    Fixed-length record-sequential, matching RECORDING MODE F
+      *>    below - no newline delimiters, same as bug.cob's OUTFEED
+      *>    and RECONRPT.
+           SELECT OUTBOUND-FILE ASSIGN TO OUTFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTBOUND-STATUS.
+
+           SELECT RECON-RPT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-RPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTBOUND-FILE
+           RECORDING MODE IS F.
+           COPY STGOUTFEED.
+
+       FD  RECON-RPT-FILE
+           RECORDING MODE IS F.
+           COPY STGRECON.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY STGAUDIT.
+
+       WORKING-STORAGE SECTION.
+           COPY STGAREA.
+
+       01  WS-RECON-IDX                    PIC 9(03).
+       01  WS-RECON-MISMATCH-COUNT         PIC 9(09) VALUE ZERO.
+       01  WS-STEP-NUMBER                  PIC 9(09) VALUE ZERO.
+
+       01  WS-OUTBOUND-STATUS              PIC X(02).
+           88  WS-OUTBOUND-OK               VALUE '00'.
+
+       01  WS-RECON-RPT-STATUS             PIC X(02).
+           88  WS-RECON-RPT-OK              VALUE '00'.
+
+       01  WS-AUDIT-STATUS                 PIC X(02).
+           88  WS-AUDIT-OK                  VALUE '00'.
+
+       01  WS-CURRENT-TIMESTAMP            PIC X(26).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+      *>    To solve the bug in bug.cob, use a different method to
+      *>    transfer data.  This example uses a REDEFINES clause to
+      *>    create a reference.
+           OPEN OUTPUT OUTBOUND-FILE
+           IF NOT WS-OUTBOUND-OK
+               DISPLAY 'ABEND: UNABLE TO OPEN OUTFEED - FILE STATUS '
+                   WS-OUTBOUND-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RECON-RPT-FILE
+           IF NOT WS-RECON-RPT-OK
+               DISPLAY 'ABEND: UNABLE TO OPEN RECONRPT - FILE STATUS '
+                   WS-RECON-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT AUDIT-FILE
+           IF NOT WS-AUDIT-OK
+               DISPLAY 'ABEND: UNABLE TO OPEN AUDITLOG - FILE STATUS '
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE 'Hello, world!' TO WS-AREA-1
+           MOVE WS-AREA-REF-1 TO WS-AREA-REF-2
+           DISPLAY WS-AREA-2
+           PERFORM 2000-RECONCILE-AREAS
+           PERFORM 5000-WRITE-OUTBOUND-RECORD
+           PERFORM 4000-WRITE-AUDIT-RECORD
+
+           MOVE 'Modified' TO WS-AREA-1
+           DISPLAY WS-AREA-2
+           PERFORM 2000-RECONCILE-AREAS
+           PERFORM 5000-WRITE-OUTBOUND-RECORD
+           PERFORM 4000-WRITE-AUDIT-RECORD
+
+      *>    WS-AREA-1 can also carry a typed record instead of free
+      *>    text.  The type code in byte 1 selects which REDEFINES
+      *>    view (header or detail) the named fields below come from.
+           MOVE 'H'          TO WS-AREA-1-TYPE-CODE
+           MOVE 'BATCH0042'  TO WS-AREA-1-HDR-BATCH-ID
+           MOVE '20260808'   TO WS-AREA-1-HDR-RUN-DATE
+           MOVE WS-AREA-REF-1 TO WS-AREA-REF-2
+           PERFORM 3000-DISPLAY-BY-TYPE
+           PERFORM 2000-RECONCILE-AREAS
+           PERFORM 5000-WRITE-OUTBOUND-RECORD
+           PERFORM 4000-WRITE-AUDIT-RECORD
+
+           MOVE 'D'          TO WS-AREA-1-TYPE-CODE
+           MOVE 'KEY0000001234' TO WS-AREA-1-DTL-KEY
+           MOVE '000000012500'  TO WS-AREA-1-DTL-AMOUNT
+           MOVE WS-AREA-REF-1 TO WS-AREA-REF-2
+           PERFORM 3000-DISPLAY-BY-TYPE
+           PERFORM 2000-RECONCILE-AREAS
+           PERFORM 5000-WRITE-OUTBOUND-RECORD
+           PERFORM 4000-WRITE-AUDIT-RECORD
+
+           CLOSE OUTBOUND-FILE
+           CLOSE RECON-RPT-FILE
+           CLOSE AUDIT-FILE
+           GOBACK.
+
+       3000-DISPLAY-BY-TYPE.
+           EVALUATE TRUE
+               WHEN WS-AREA-2-IS-HEADER
+                   DISPLAY 'HEADER BATCH-ID=' WS-AREA-2-HDR-BATCH-ID
+                       ' RUN-DATE=' WS-AREA-2-HDR-RUN-DATE
+               WHEN WS-AREA-2-IS-DETAIL
+                   DISPLAY 'DETAIL KEY=' WS-AREA-2-DTL-KEY
+                       ' AMOUNT=' WS-AREA-2-DTL-AMOUNT
+               WHEN OTHER
+                   DISPLAY 'GENERIC ' WS-AREA-2
+           END-EVALUATE.
+
+       2000-RECONCILE-AREAS.
+      *>    Re-compares WS-AREA-1 and WS-AREA-2 byte-for-byte, displays
+      *>    a mismatch line for every offset where the two areas
+      *>    disagree (as before), and now also writes each mismatch to
+      *>    RECONRPT - the DISPLAY-only carve-out this program used to
+      *>    have (see IMPLEMENTATION_STATUS.md req 001) was already
+      *>    retired for req 008's OUTFEED once this program gained a
+      *>    real file-I/O framework, so the same reasoning applies here
+      *>    too now.  Unlike bug.cob's 2000-RECONCILE-AREAS, this one
+      *>    is not dead code: 0000-MAIN deliberately mutates WS-AREA-1
+      *>    between the copy and this recheck, so real mismatches do
+      *>    reach RECONRPT.
+           ADD 1 TO WS-STEP-NUMBER
+           MOVE ZERO TO WS-RECON-MISMATCH-COUNT
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > LENGTH OF WS-AREA-1
+               IF WS-AREA-1(WS-RECON-IDX:1) NOT = WS-AREA-2(WS-RECON-IDX:1)
+                   ADD 1 TO WS-RECON-MISMATCH-COUNT
+                   DISPLAY 'RECON MISMATCH OFFSET ' WS-RECON-IDX
+                       ' EXPECTED [' WS-AREA-1(WS-RECON-IDX:1)
+                       '] ACTUAL [' WS-AREA-2(WS-RECON-IDX:1) ']'
+                   MOVE SPACES TO RECON-RPT-RECORD
+                   MOVE WS-STEP-NUMBER TO RR-RECORD-NUMBER
+                   MOVE WS-RECON-IDX TO RR-OFFSET
+                   MOVE WS-AREA-1(WS-RECON-IDX:1) TO RR-EXPECTED
+                   MOVE WS-AREA-2(WS-RECON-IDX:1) TO RR-ACTUAL
+                   WRITE RECON-RPT-RECORD
+               END-IF
+           END-PERFORM.
+
+       4000-WRITE-AUDIT-RECORD.
+      *>    Records what WS-AREA-1 and WS-AREA-2 held at the moment of
+      *>    this step's transfer, so an incident review does not
+      *>    depend on a job log that may have already rolled off - the
+      *>    same AUDITLOG step req 006 added to bug.cob.  This program
+      *>    has no XFER-MODE PARM (it always uses the REDEFINES copy
+      *>    demonstrated in 0000-MAIN), so AUD-XFER-MODE is a fixed
+      *>    'REDF' label rather than an operator-selected value; see
+      *>    the file header comment for why that REDEFINES copy is not
+      *>    genuine reference semantics.  Shares WS-STEP-NUMBER's
+      *>    value indirectly through timing only - unlike RR-RECORD-
+      *>    NUMBER/OUT-RECORD-NUMBER, AUDIT-RECORD carries no record
+      *>    number field, matching bug.cob's AUDIT-RECORD layout
+      *>    (STGAUDIT.cpy), which likewise omits one.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE 'REDF' TO AUD-XFER-MODE
+           MOVE WS-AREA-1 TO AUD-SOURCE-VALUE
+           MOVE WS-AREA-2 TO AUD-TARGET-VALUE
+           WRITE AUDIT-RECORD.
+
+       5000-WRITE-OUTBOUND-RECORD.
+      *>    Feeds this step's reconciled WS-AREA-2 value to the next
+      *>    job in the chain instead of leaving it to only ever appear
+      *>    in a job-log DISPLAY - the same OUTFEED step req 008 added
+      *>    to bug.cob.  Shares WS-STEP-NUMBER with
+      *>    2000-RECONCILE-AREAS (always called immediately before
+      *>    this paragraph) so OUT-RECORD-NUMBER and RR-RECORD-NUMBER
+      *>    agree on which step produced them.
+           MOVE WS-STEP-NUMBER TO OUT-RECORD-NUMBER
+           MOVE WS-AREA-2 TO OUT-AREA-2-VALUE
+           WRITE OUTBOUND-RECORD.
